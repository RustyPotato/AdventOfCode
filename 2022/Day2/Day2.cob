@@ -1,65 +1,516 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-  SELECT InputFile ASSIGN TO "input1.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    ACCESS IS SEQUENTIAL.
-
-DATA DIVISION.
-
-FILE SECTION.
-FD InputFile.
-01 NewerEntry PIC 99999 VALUES ZEROS.
-
-WORKING-STORAGE SECTION.
-01 GrandTotal PIC 9(6) VALUES ZEROS.
-01 MatchScore PIC 9(1) VALUES ZEROS.
-01 NewestEntry.
-  02 TheirMove PIC X(1) VALUES ZEROS.
-  02 Empty PIC X(1) VALUES SPACE.
-  02 MyMove PIC X(1) VALUES SPACE.
-01 EOF PIC A(1) VALUES "N".
-
-PROCEDURE DIVISION.
-    OPEN INPUT InputFile.
-        PERFORM UNTIL EOF EQUALS "Y"
-            READ InputFile INTO NewestEntry
-                AT END MOVE 'Y' TO EOF
-                NOT AT END PERFORM AddEntry
-        END-PERFORM
-    CLOSE InputFile.
-    DISPLAY "Coming to a grand total of " GrandTotal.
-    PERFORM Complete.
-
-AddEntry.
-    MOVE ZEROS TO MatchScore
-    IF (MyMove = "X")
-        COMPUTE MatchScore = MatchScore + 1
-    END-IF.
-    IF (MyMove = "Y")
-        COMPUTE MatchScore = MatchScore + 2
-    END-IF.
-    IF (MyMove = "Z")
-        COMPUTE MatchScore = MatchScore + 3
-    END-IF.
-
-    IF (TheirMove = "A" AND MyMove = "X") OR
-       (TheirMove = "B" AND MyMove = "Y") OR
-       (TheirMove = "C" AND MyMove = "Z")
-        COMPUTE MatchScore = MatchScore + 3
-    END-IF.
-    IF (TheirMove = "A" AND MyMove = "Y") OR
-       (TheirMove = "B" AND MyMove = "Z") OR
-       (TheirMove = "C" AND MyMove = "X")
-    THEN
-        COMPUTE MatchScore = MatchScore + 6
-    END-IF.
-
-    COMPUTE GrandTotal = GrandTotal + MatchScore.
-
-Complete.
-    STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. R ALLEN.
+000040 INSTALLATION. SUPPLY-DEPT-DP.
+000050 DATE-WRITTEN. 12/02/22.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE      INIT  DESCRIPTION
+000110* 12/02/22  RA    ORIGINAL ROCK-PAPER-SCISSORS STRATEGY SCORER.
+000120* 08/09/26  TJM   REFORMATTED TO SHOP STANDARD (NUMBERED PARAS).
+000130*                 ADDED OUTCOME-BASED SCORING MODE, SWITCHED ON
+000140*                 BY AN OPERATOR SYSIN CARD; GRANDTOTAL2
+000150*                 ACCUMULATES THE OUTCOME-RULE SCORE ALONGSIDE
+000160*                 THE EXISTING LITERAL-MOVE GRANDTOTAL.
+000170* 08/09/26  TJM   ADDED A PER-ROUND DETAIL/AUDIT TRAIL FILE FOR
+000180*                 SETTLEMENT DISPUTES.
+000190* 08/09/26  TJM   ADDED A CHECKPOINT/RESTART SO A LONG STRATEGY
+000200*                 GUIDE DOESN'T HAVE TO BE RESCORED FROM ROUND
+000210*                 ONE AFTER AN ABEND.
+000220* 08/09/26  TJM   INPUTFILE NAME NO LONGER HARDCODED - TAKEN
+000230*                 FROM A SYSIN CARD OR THE INFILE ENVIRONMENT
+000240*                 VARIABLE, DEFAULTING TO INPUT1.TXT.
+000250* 08/09/26  TJM   INPUTFILE NOW CARRIES A HEADER AND TRAILER
+000260*                 RECORD (COPYBOOK CTLREC) SO A TAMPERED OR
+000270*                 TRUNCATED FEED IS CAUGHT BEFORE IT IS TRUSTED.
+000280* 08/09/26  TJM   ADDED A MACHINE-READABLE SETTLEMENT EXTRACT FOR
+000290*                 THE PAYROLL/SCORING FEED - ROUND COUNT, FINAL
+000300*                 GRANDTOTAL, AND A SETTLEMENT STATUS CODE.
+000310* 08/09/26  TJM   FIXED CHECKPOINTRECORD WRITE (WAS MISSING ITS
+000320*                 MOVE SPACES, SO IT NEVER ACTUALLY WROTE); NOW
+000330*                 ALSO CARRIES GRANDTOTAL2 SO AN OUTCOME-MODE RUN
+000340*                 RESUMES BOTH TOTALS CORRECTLY.  DETAILFILE IS
+000350*                 NOW OPENED EXTEND RATHER THAN OUTPUT ON A
+000360*                 RESTART SO A RESUMED RUN DOESN'T WIPE THE AUDIT
+000370*                 TRAIL ALREADY WRITTEN FOR EARLIER ROUNDS.  THE
+000380*                 HEADER CHECK NOW DISPATCHES ON THE LEADING BYTE
+000390*                 LIKE DAY1 DOES, INSTEAD OF ASSUMING THE FIRST
+000400*                 PHYSICAL RECORD IS ALWAYS A HEADER.
+000410*****************************************************************
+000420 ENVIRONMENT DIVISION.
+000430 INPUT-OUTPUT SECTION.
+000440 FILE-CONTROL.
+000450     SELECT InputFile ASSIGN TO DYNAMIC DL2-InputFileName
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470     SELECT DetailFile ASSIGN TO "detail1.txt"
+000480         ORGANIZATION IS LINE SEQUENTIAL.
+000490     SELECT CheckpointFile ASSIGN TO "ckpt1.txt"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS DL2-CheckpointFileStatus.
+000520     SELECT SettlementFile ASSIGN TO "settle1.txt"
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540 
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  InputFile.
+000580 01  InputRecord             PIC X(20).
+000590 
+000600 FD  DetailFile.
+000610 01  DetailRecord.
+000620     05  DetailTheirMove     PIC X(01).
+000630     05  FILLER              PIC X(03) VALUE SPACES.
+000640     05  DetailMyMove        PIC X(01).
+000650     05  FILLER              PIC X(03) VALUE SPACES.
+000660     05  DetailMatchScore    PIC Z9.
+000670     05  FILLER              PIC X(03) VALUE SPACES.
+000680     05  DetailRunningTotal  PIC ZZZZZZZZ9.
+000690 
+000700 FD  CheckpointFile.
+000710 01  CheckpointRecord.
+000720     05  CheckpointRoundNumber PIC 9(07).
+000730     05  FILLER                PIC X(03) VALUE SPACES.
+000740     05  CheckpointGrandTotal  PIC 9(09).
+000750     05  FILLER                PIC X(03) VALUE SPACES.
+000760     05  CheckpointGrandTotal2 PIC 9(09).
+000770
+000780 FD  SettlementFile.
+000790 01  SettlementRecord.
+000800     05  SettlementRoundCount   PIC 9(07).
+000810     05  FILLER                 PIC X(03) VALUE SPACES.
+000820     05  SettlementGrandTotal   PIC 9(09).
+000830     05  FILLER                 PIC X(03) VALUE SPACES.
+000840     05  SettlementStatusCode   PIC X(08).
+000850     05  FILLER                 PIC X(10) VALUE SPACES.
+000860 
+000870 WORKING-STORAGE SECTION.
+000880 01  GrandTotal              PIC 9(09) VALUE ZERO.
+000890 01  GrandTotal2             PIC 9(09) VALUE ZERO.
+000900 01  MatchScore              PIC 9(02) VALUE ZERO.
+000910 01  MatchScore2             PIC 9(02) VALUE ZERO.
+000920 01  ImpliedMove             PIC X(01) VALUE SPACE.
+000930 01  NewestEntry.
+000940     05  TheirMove           PIC X(01) VALUE SPACE.
+000950     05  Empty               PIC X(01) VALUE SPACE.
+000960     05  MyMove              PIC X(01) VALUE SPACE.
+000970 01  EOF                     PIC X(01) VALUE "N".
+000980     88  EndOfInputFile              VALUE "Y".
+000990 
+001000*-----------------------------------------------------------------
+001010* SWITCH ON TO ALSO SCORE MYMOVE AS THE SECOND-COLUMN "DESIRED
+001020* OUTCOME" (LOSE/DRAW/WIN) READING OF THE STRATEGY GUIDE.
+001030*-----------------------------------------------------------------
+001040 01  DL2-OutcomeModeSwitch   PIC X(01) VALUE "N".
+001050     88  DL2-OutcomeModeIsOn          VALUE "Y".
+001060 
+001070*-----------------------------------------------------------------
+001080* CHECKPOINT/RESTART CONTROLS.  A CHECKPOINT IS WRITTEN EVERY
+001090* DL2-CHECKPOINTINTERVAL ROUNDS; ON RESTART THE ROUND POSITION
+001100* AND GRANDTOTAL IT RECORDS ARE USED TO SKIP WORK ALREADY SCORED.
+001110*-----------------------------------------------------------------
+001120 01  DL2-CheckpointInterval    PIC 9(05) VALUE 100 COMP.
+001130 01  DL2-RoundCounter          PIC 9(07) VALUE ZERO COMP.
+001140 01  DL2-CheckpointRoundTarget PIC 9(07) VALUE ZERO COMP.
+001150 01  DL2-CheckpointQuotient    PIC 9(07) VALUE ZERO COMP.
+001160 01  DL2-CheckpointRemainder   PIC 9(05) VALUE ZERO COMP.
+001170 01  DL2-SkipIdx               PIC 9(07) VALUE ZERO COMP.
+001180 01  DL2-CheckpointFileStatus  PIC X(02) VALUE "00".
+001190 01  DL2-Resuming-Switch       PIC X(01) VALUE "N".
+001200     88  DL2-IsResuming               VALUE "Y".
+001210
+001220*-----------------------------------------------------------------
+001230* DAILY INPUT FILE NAME - NO LONGER A HARDCODED LITERAL.  TAKEN
+001240* FROM A SYSIN CARD IF SUPPLIED, ELSE THE INFILE ENVIRONMENT
+001250* VARIABLE (A DD-NAME STYLE OVERRIDE), ELSE THE INPUT1.TXT
+001260* DEFAULT SO OLDER JCL KEEPS WORKING UNCHANGED.
+001270*-----------------------------------------------------------------
+001280 01  DL2-InputFileName         PIC X(40) VALUE SPACES.
+001290 
+001300*-----------------------------------------------------------------
+001310* HEADER/TRAILER CONTROL RECORDS (COPYBOOK CTLREC, SHARED WITH
+001320* DAY1) - VALIDATE THE FEED IS COMPLETE AND UNTAMPERED BEFORE THE
+001330* RUN TRUSTS ANYTHING IT COMPUTED FROM IT.
+001340*-----------------------------------------------------------------
+001350 COPY CTLREC.
+001360 
+001370 01  DL2-RawLine                PIC X(20) VALUE SPACES.
+001380 01  DL2-Expected-Feed-Type     PIC X(10) VALUE "STRATEGY".
+001390 01  DL2-Header-Seen-Switch     PIC X(01) VALUE "N".
+001400     88  DL2-HeaderWasSeen             VALUE "Y".
+001410 01  DL2-Header-Valid-Switch    PIC X(01) VALUE "Y".
+001420     88  DL2-HeaderIsValid             VALUE "Y".
+001430 01  DL2-Trailer-Seen-Switch    PIC X(01) VALUE "N".
+001440     88  DL2-TrailerWasSeen            VALUE "Y".
+001450 01  DL2-Trailer-Reconcile-Switch PIC X(01) VALUE "Y".
+001460     88  DL2-TrailerReconciles             VALUE "Y".
+001470 
+001480 PROCEDURE DIVISION.
+001490 0000-MAINLINE.
+001500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001510     PERFORM 2000-PROCESS-INPUT THRU 2000-PROCESS-INPUT-EXIT
+001520         UNTIL EndOfInputFile.
+001530     PERFORM 8900-WRITE-SETTLEMENT-EXTRACT THRU
+001540             8900-WRITE-SETTLEMENT-EXTRACT-EXIT.
+001550     PERFORM 9999-COMPLETE THRU 9999-COMPLETE-EXIT.
+001560 
+001570 1000-INITIALIZE.
+001580     PERFORM 1010-DETERMINE-INPUT-FILE-NAME THRU
+001590             1010-DETERMINE-INPUT-FILE-NAME-EXIT.
+001600     DISPLAY "ENTER OUTCOME MODE SWITCH (Y=ALSO SCORE UNDER THE".
+001610     DISPLAY "DESIRED-OUTCOME RULE) -".
+001620     ACCEPT DL2-OutcomeModeSwitch FROM SYSIN.
+001630     PERFORM 1020-READ-CHECKPOINT THRU
+001640             1020-READ-CHECKPOINT-EXIT.
+001650     PERFORM 1030-OPEN-DETAIL-FILE THRU
+001660             1030-OPEN-DETAIL-FILE-EXIT.
+001670     OPEN INPUT InputFile.
+001680     PERFORM 1040-VALIDATE-HEADER THRU
+001690             1040-VALIDATE-HEADER-EXIT.
+001700     IF DL2-IsResuming
+001710         PERFORM 1050-SKIP-SCORED-ROUNDS THRU
+001720                 1050-SKIP-SCORED-ROUNDS-EXIT
+001730     END-IF.
+001740 1000-INITIALIZE-EXIT.
+001750     EXIT.
+001760
+001770*-----------------------------------------------------------------
+001780* DETERMINE-INPUT-FILE-NAME - RESOLVE THE DAILY STRATEGY GUIDE
+001790* NAME WITHOUT A MANUAL COPY-OVER-INPUT1.TXT STEP.
+001800*-----------------------------------------------------------------
+001810 1010-DETERMINE-INPUT-FILE-NAME.
+001820     DISPLAY "ENTER INPUT FILE NAME (BLANK = USE DEFAULT) -".
+001830     ACCEPT DL2-InputFileName FROM SYSIN.
+001840     IF DL2-InputFileName = SPACES
+001850         ACCEPT DL2-InputFileName FROM ENVIRONMENT "INFILE"
+001860     END-IF.
+001870     IF DL2-InputFileName = SPACES
+001880         MOVE "input1.txt" TO DL2-InputFileName
+001890     END-IF.
+001900 1010-DETERMINE-INPUT-FILE-NAME-EXIT.
+001910     EXIT.
+001920
+001930*-----------------------------------------------------------------
+001940* READ-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR RUN EXISTS, PICK
+001950* UP THE ROUND POSITION AND BOTH GRAND TOTALS WHERE IT LEFT OFF.
+001960* DOES NOT TOUCH INPUTFILE - THAT IS 1050-SKIP-SCORED-ROUNDS'S
+001965* JOB, ONCE THE HEADER HAS BEEN DEALT WITH.
+001980*-----------------------------------------------------------------
+001990 1020-READ-CHECKPOINT.
+002000     OPEN INPUT CheckpointFile.
+002010     IF DL2-CheckpointFileStatus = "00"
+002020         READ CheckpointFile
+002030             AT END
+002040                 CONTINUE
+002050             NOT AT END
+002060                 MOVE CheckpointRoundNumber TO DL2-RoundCounter
+002070                 MOVE CheckpointRoundNumber TO
+002080                         DL2-CheckpointRoundTarget
+002090                 MOVE CheckpointGrandTotal TO GrandTotal
+002100                 MOVE CheckpointGrandTotal2 TO GrandTotal2
+002110                 MOVE "Y" TO DL2-Resuming-Switch
+002120         END-READ
+002130         CLOSE CheckpointFile
+002140     END-IF.
+002150 1020-READ-CHECKPOINT-EXIT.
+002160     EXIT.
+002170
+002180*-----------------------------------------------------------------
+002190* OPEN-DETAIL-FILE - A RESUMED RUN (DL2-ISRESUMING SET BY
+002200* 1020-READ-CHECKPOINT) OPENS DETAILFILE EXTEND SO THE AUDIT
+002210* TRAIL ALREADY WRITTEN FOR EARLIER ROUNDS SURVIVES; A FRESH RUN
+002220* OPENS OUTPUT AS BEFORE.
+002230*-----------------------------------------------------------------
+002240 1030-OPEN-DETAIL-FILE.
+002250     IF DL2-IsResuming
+002260         OPEN EXTEND DetailFile
+002270     ELSE
+002280         OPEN OUTPUT DetailFile
+002290     END-IF.
+002300 1030-OPEN-DETAIL-FILE-EXIT.
+002310     EXIT.
+002320
+002330*-----------------------------------------------------------------
+002340* VALIDATE-HEADER - A LINE BEGINNING "H" IS THE CTLREC HEADER
+002350* NAMING THIS AS THE STRATEGY GUIDE FEED; IF THE FIRST RECORD IS
+002360* NOT A HEADER (A MISSING OR DROPPED CONTROL RECORD), IT IS
+002370* DISPATCHED AS AN ORDINARY ROUND INSTEAD OF BEING DISCARDED -
+002375* UNLESS THIS IS A RESUMED RUN, IN WHICH CASE THAT FIRST ROW IS
+002377* ALREADY COUNTED IN THE CHECKPOINT'S TOTALS, SO IT IS CHARGED
+002379* AGAINST 1050-SKIP-SCORED-ROUNDS'S COUNT INSTEAD OF BEING SCORED
+002383* A SECOND TIME.
+002385*-----------------------------------------------------------------
+002390 1040-VALIDATE-HEADER.
+002400     READ InputFile INTO DL2-RawLine
+002410         AT END
+002420             MOVE "Y" TO EOF
+002430         NOT AT END
+002440             IF DL2-RawLine(1:1) = "H"
+002450                 MOVE DL2-RawLine TO FeedHeaderRecord
+002460                 MOVE "Y" TO DL2-Header-Seen-Switch
+002470                 MOVE "Y" TO DL2-Header-Valid-Switch
+002480                 IF FeedHeaderFeedType NOT =
+002490                         DL2-Expected-Feed-Type
+002500                     MOVE "N" TO DL2-Header-Valid-Switch
+002510                 END-IF
+002520             ELSE
+002522                 IF DL2-IsResuming
+002524                     MOVE 1 TO DL2-SkipIdx
+002526                 ELSE
+002530                     PERFORM 2010-DISPATCH-INPUT-LINE THRU
+002540                             2010-DISPATCH-INPUT-LINE-EXIT
+002545                 END-IF
+002550             END-IF
+002560     END-READ.
+002570 1040-VALIDATE-HEADER-EXIT.
+002580     EXIT.
+002590
+002600*-----------------------------------------------------------------
+002610* SKIP-SCORED-ROUNDS - SKIP PAST THE ROUNDS A CHECKPOINT SAYS ARE
+002620* ALREADY SCORED, NOW THAT THE HEADER (IF ANY) IS OUT OF THE WAY.
+002622* DL2-SKIPIDX MAY ALREADY BE AT 1 COMING IN (1040-VALIDATE-HEADER
+002624* SET IT WHEN THE FIRST PHYSICAL ROW WAS A HEADERLESS ROUND
+002626* ALREADY FOLDED INTO THE CHECKPOINT) - CONTINUE FROM WHEREVER IT
+002628* STANDS RATHER THAN RESTARTING THE COUNT AT 1, SO A MISSING
+002629* HEADER NEVER CAUSES ONE ROUND TOO MANY TO BE DISCARDED.
+002630*-----------------------------------------------------------------
+002640 1050-SKIP-SCORED-ROUNDS.
+002650     PERFORM 1060-SKIP-ONE-ROUND THRU 1060-SKIP-ONE-ROUND-EXIT
+002670         UNTIL DL2-SkipIdx >= DL2-CheckpointRoundTarget
+002680             OR EndOfInputFile.
+002690 1050-SKIP-SCORED-ROUNDS-EXIT.
+002700     EXIT.
+002710
+002720 1060-SKIP-ONE-ROUND.
+002730     READ InputFile INTO NewestEntry
+002740         AT END MOVE "Y" TO EOF
+002745         NOT AT END ADD 1 TO DL2-SkipIdx
+002750     END-READ.
+002760 1060-SKIP-ONE-ROUND-EXIT.
+002770     EXIT.
+002780 
+002790 2000-PROCESS-INPUT.
+002800     READ InputFile INTO DL2-RawLine
+002810         AT END MOVE "Y" TO EOF
+002820         NOT AT END
+002830             PERFORM 2010-DISPATCH-INPUT-LINE THRU
+002840                     2010-DISPATCH-INPUT-LINE-EXIT
+002850     END-READ.
+002860 2000-PROCESS-INPUT-EXIT.
+002870     EXIT.
+002880 
+002890*-----------------------------------------------------------------
+002900* DISPATCH-INPUT-LINE - A LINE BEGINNING "T" IS THE CTLREC
+002910* TRAILER; ANY OTHER LINE IS A STRATEGY-GUIDE ROUND.
+002920*-----------------------------------------------------------------
+002930 2010-DISPATCH-INPUT-LINE.
+002940     IF DL2-RawLine(1:1) = "T"
+002950         PERFORM 2030-VALIDATE-TRAILER THRU
+002960                 2030-VALIDATE-TRAILER-EXIT
+002970     ELSE
+002980         MOVE DL2-RawLine(1:3) TO NewestEntry
+002990         PERFORM 3000-ADD-ENTRY THRU 3000-ADD-ENTRY-EXIT
+003000     END-IF.
+003010 2010-DISPATCH-INPUT-LINE-EXIT.
+003020     EXIT.
+003030 
+003040*-----------------------------------------------------------------
+003050* VALIDATE-TRAILER - RECONCILE THE TRAILER'S ROUND COUNT AND
+003060* CONTROL TOTAL AGAINST WHAT THIS RUN ACTUALLY PROCESSED.
+003070*-----------------------------------------------------------------
+003080 2030-VALIDATE-TRAILER.
+003090     MOVE DL2-RawLine TO FeedTrailerRecord
+003100     MOVE "Y" TO DL2-Trailer-Seen-Switch
+003110     MOVE "Y" TO DL2-Trailer-Reconcile-Switch
+003120     IF FeedTrailerRecordCount NOT = DL2-RoundCounter
+003130         MOVE "N" TO DL2-Trailer-Reconcile-Switch
+003140     END-IF.
+003150     IF FeedTrailerControlTotal NOT = GrandTotal
+003160         MOVE "N" TO DL2-Trailer-Reconcile-Switch
+003170     END-IF.
+003180 2030-VALIDATE-TRAILER-EXIT.
+003190     EXIT.
+003200 
+003210 3000-ADD-ENTRY.
+003220     ADD 1 TO DL2-RoundCounter
+003230     PERFORM 3100-SCORE-LITERAL-MOVE THRU
+003240             3100-SCORE-LITERAL-MOVE-EXIT.
+003250     IF DL2-OutcomeModeIsOn
+003260         PERFORM 3200-SCORE-OUTCOME-MOVE THRU
+003270                 3200-SCORE-OUTCOME-MOVE-EXIT
+003280     END-IF.
+003290     PERFORM 3300-WRITE-DETAIL THRU 3300-WRITE-DETAIL-EXIT.
+003300     PERFORM 3400-CHECKPOINT-IF-DUE THRU
+003310             3400-CHECKPOINT-IF-DUE-EXIT.
+003320 3000-ADD-ENTRY-EXIT.
+003330     EXIT.
+003340 
+003350*-----------------------------------------------------------------
+003360* SCORE-LITERAL-MOVE - MYMOVE READ AS A LITERAL THROW
+003370* (X/Y/Z = ROCK/PAPER/SCISSORS).
+003380*-----------------------------------------------------------------
+003390 3100-SCORE-LITERAL-MOVE.
+003400     MOVE ZERO TO MatchScore.
+003410     IF MyMove = "X"
+003420         ADD 1 TO MatchScore
+003430     END-IF.
+003440     IF MyMove = "Y"
+003450         ADD 2 TO MatchScore
+003460     END-IF.
+003470     IF MyMove = "Z"
+003480         ADD 3 TO MatchScore
+003490     END-IF.
+003500     IF (TheirMove = "A" AND MyMove = "X") OR
+003510        (TheirMove = "B" AND MyMove = "Y") OR
+003520        (TheirMove = "C" AND MyMove = "Z")
+003530         ADD 3 TO MatchScore
+003540     END-IF.
+003550     IF (TheirMove = "A" AND MyMove = "Y") OR
+003560        (TheirMove = "B" AND MyMove = "Z") OR
+003570        (TheirMove = "C" AND MyMove = "X")
+003580         ADD 6 TO MatchScore
+003590     END-IF.
+003600     ADD MatchScore TO GrandTotal.
+003610 3100-SCORE-LITERAL-MOVE-EXIT.
+003620     EXIT.
+003630 
+003640*-----------------------------------------------------------------
+003650* SCORE-OUTCOME-MOVE - MYMOVE READ AS THE DESIRED OUTCOME
+003660* (X=LOSE, Y=DRAW, Z=WIN); THE THROW TO PLAY IS DERIVED.
+003670*-----------------------------------------------------------------
+003680 3200-SCORE-OUTCOME-MOVE.
+003690     PERFORM 3210-DERIVE-IMPLIED-MOVE THRU
+003700             3210-DERIVE-IMPLIED-MOVE-EXIT.
+003710     MOVE ZERO TO MatchScore2.
+003720     IF ImpliedMove = "X"
+003730         ADD 1 TO MatchScore2
+003740     END-IF.
+003750     IF ImpliedMove = "Y"
+003760         ADD 2 TO MatchScore2
+003770     END-IF.
+003780     IF ImpliedMove = "Z"
+003790         ADD 3 TO MatchScore2
+003800     END-IF.
+003810     IF MyMove = "Y"
+003820         ADD 3 TO MatchScore2
+003830     END-IF.
+003840     IF MyMove = "Z"
+003850         ADD 6 TO MatchScore2
+003860     END-IF.
+003870     ADD MatchScore2 TO GrandTotal2.
+003880 3200-SCORE-OUTCOME-MOVE-EXIT.
+003890     EXIT.
+003900 
+003910 3210-DERIVE-IMPLIED-MOVE.
+003920     IF MyMove = "Y"
+003930         IF TheirMove = "A" MOVE "X" TO ImpliedMove END-IF
+003940         IF TheirMove = "B" MOVE "Y" TO ImpliedMove END-IF
+003950         IF TheirMove = "C" MOVE "Z" TO ImpliedMove END-IF
+003960     END-IF.
+003970     IF MyMove = "X"
+003980         IF TheirMove = "A" MOVE "Z" TO ImpliedMove END-IF
+003990         IF TheirMove = "B" MOVE "X" TO ImpliedMove END-IF
+004000         IF TheirMove = "C" MOVE "Y" TO ImpliedMove END-IF
+004010     END-IF.
+004020     IF MyMove = "Z"
+004030         IF TheirMove = "A" MOVE "Y" TO ImpliedMove END-IF
+004040         IF TheirMove = "B" MOVE "Z" TO ImpliedMove END-IF
+004050         IF TheirMove = "C" MOVE "X" TO ImpliedMove END-IF
+004060     END-IF.
+004070 3210-DERIVE-IMPLIED-MOVE-EXIT.
+004080     EXIT.
+004090 
+004100*-----------------------------------------------------------------
+004110* WRITE-DETAIL - ONE AUDIT LINE PER ROUND: THE PAIRING, ITS
+004120* SCORE, AND THE RUNNING GRAND TOTAL AFTER THIS ROUND.
+004130*-----------------------------------------------------------------
+004140 3300-WRITE-DETAIL.
+004150     MOVE SPACES TO DetailRecord
+004160     MOVE TheirMove TO DetailTheirMove
+004170     MOVE MyMove TO DetailMyMove
+004180     MOVE MatchScore TO DetailMatchScore
+004190     MOVE GrandTotal TO DetailRunningTotal
+004200     WRITE DetailRecord.
+004210 3300-WRITE-DETAIL-EXIT.
+004220     EXIT.
+004230 
+004240*-----------------------------------------------------------------
+004250* CHECKPOINT-IF-DUE - EVERY DL2-CHECKPOINTINTERVAL ROUNDS, SAVE
+004260* THE CURRENT ROUND POSITION AND GRANDTOTAL SO A RERUN CAN
+004270* RESUME INSTEAD OF RESTARTING THE WHOLE BATCH.
+004280*-----------------------------------------------------------------
+004290 3400-CHECKPOINT-IF-DUE.
+004300     DIVIDE DL2-RoundCounter BY DL2-CheckpointInterval
+004310         GIVING DL2-CheckpointQuotient
+004320         REMAINDER DL2-CheckpointRemainder.
+004330     IF DL2-CheckpointRemainder = ZERO
+004340         PERFORM 3410-WRITE-CHECKPOINT THRU
+004350                 3410-WRITE-CHECKPOINT-EXIT
+004360     END-IF.
+004370 3400-CHECKPOINT-IF-DUE-EXIT.
+004380     EXIT.
+004390 
+004400 3410-WRITE-CHECKPOINT.
+004410     OPEN OUTPUT CheckpointFile.
+004420     MOVE SPACES TO CheckpointRecord
+004430     MOVE DL2-RoundCounter TO CheckpointRoundNumber
+004440     MOVE GrandTotal TO CheckpointGrandTotal
+004450     MOVE GrandTotal2 TO CheckpointGrandTotal2
+004460     WRITE CheckpointRecord.
+004470     CLOSE CheckpointFile.
+004480 3410-WRITE-CHECKPOINT-EXIT.
+004490     EXIT.
+004500 
+004510*-----------------------------------------------------------------
+004520* WRITE-SETTLEMENT-EXTRACT - A FIXED-WIDTH, MACHINE-READABLE
+004530* RECORD FOR THE PAYROLL/SCORING FEED: ROUND COUNT, THE FINAL
+004540* GRANDTOTAL, AND A STATUS CODE REFLECTING WHETHER THE FEED'S
+004550* HEADER AND TRAILER CHECKED OUT.
+004560*-----------------------------------------------------------------
+004570 8900-WRITE-SETTLEMENT-EXTRACT.
+004580     OPEN OUTPUT SettlementFile.
+004590     MOVE SPACES TO SettlementRecord
+004600     MOVE DL2-RoundCounter TO SettlementRoundCount
+004610     MOVE GrandTotal TO SettlementGrandTotal
+004620     IF DL2-HeaderWasSeen AND DL2-HeaderIsValid
+004630             AND DL2-TrailerWasSeen AND DL2-TrailerReconciles
+004640         MOVE "SETTLED " TO SettlementStatusCode
+004650     ELSE
+004660         MOVE "EXCEPTN " TO SettlementStatusCode
+004670     END-IF.
+004680     WRITE SettlementRecord.
+004690     CLOSE SettlementFile.
+004700 8900-WRITE-SETTLEMENT-EXTRACT-EXIT.
+004710     EXIT.
+004720 
+004730 9999-COMPLETE.
+004740     CLOSE InputFile.
+004750     CLOSE DetailFile.
+004760     DISPLAY "COMING TO A GRAND TOTAL OF " GrandTotal.
+004770     IF DL2-OutcomeModeIsOn
+004780         DISPLAY "OUTCOME-MODE GRAND TOTAL (GRANDTOTAL2) OF "
+004790                 GrandTotal2
+004800     END-IF.
+004810     IF NOT DL2-HeaderWasSeen
+004820         DISPLAY "*** NO HEADER RECORD FOUND IN INPUTFILE ***"
+004830     ELSE
+004840         IF NOT DL2-HeaderIsValid
+004850             DISPLAY "*** HEADER FEED TYPE DOES NOT MATCH "
+004860                     "STRATEGY ***"
+004870         END-IF
+004880     END-IF.
+004890     IF NOT DL2-TrailerWasSeen
+004900         DISPLAY "*** NO TRAILER RECORD FOUND IN INPUTFILE ***"
+004910     ELSE
+004920         IF DL2-TrailerReconciles
+004930             DISPLAY "TRAILER RECONCILES WITH ACTUAL FILE "
+004940                     "CONTENT."
+004950         ELSE
+004960             DISPLAY "*** TRAILER DOES NOT RECONCILE - FEED MAY "
+004970                     "BE TAMPERED OR TRUNCATED ***"
+004980         END-IF
+004990     END-IF.
+005000     DISPLAY "SETTLEMENT EXTRACT WRITTEN TO SETTLE1.TXT".
+005010     STOP RUN.
+005020 9999-COMPLETE-EXIT.
+005030     EXIT.
