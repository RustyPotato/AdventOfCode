@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* CTLREC - SHARED HEADER/TRAILER CONTROL-RECORD LAYOUT FOR THE
+000030* DAILY INPUT FEEDS (CALORIE MANIFEST, STRATEGY GUIDE, AND ANY
+000040* FUTURE AOC FEED).  COPY THIS INTO WORKING-STORAGE IN ANY
+000050* PROGRAM THAT READS ONE OF THESE FEEDS SO HEADER/TRAILER
+000060* VALIDATION STAYS CONSISTENT ACROSS PROGRAMS.
+000070*-----------------------------------------------------------------
+000080* DATE      INIT  DESCRIPTION
+000090* 08/09/26  TJM   ORIGINAL - FIRST USED BY DAY1 AND DAY2.
+000100*****************************************************************
+000110 01  FeedHeaderRecord.
+000120     05  FeedHeaderType          PIC X(01).
+000130     05  FeedHeaderRunDate       PIC X(08).
+000140     05  FeedHeaderFeedType      PIC X(10).
+000150     05  FILLER                  PIC X(01) VALUE SPACE.
+000160 
+000170 01  FeedTrailerRecord.
+000180     05  FeedTrailerType         PIC X(01).
+000190     05  FeedTrailerRecordCount  PIC 9(07).
+000200     05  FeedTrailerControlTotal PIC 9(09).
+000210     05  FILLER                  PIC X(03) VALUE SPACES.
