@@ -1,65 +1,510 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-  SELECT InputFile ASSIGN TO "input1.txt"
-    ORGANIZATION IS LINE SEQUENTIAL
-    ACCESS IS SEQUENTIAL.
-
-DATA DIVISION.
-
-FILE SECTION.
-FD InputFile.
-01 NewerEntry PIC 99999 VALUES ZEROS.
-
-WORKING-STORAGE SECTION.
-01 FileMaximum1 PIC 999999 VALUES ZEROS.
-01 FileMaximum2 PIC 999999 VALUES ZEROS.
-01 FileMaximum3 PIC 999999 VALUES ZEROS.
-01 GrandTotal PIC 9(6) VALUES ZEROS.
-01 CurrentTotal PIC 999999 VALUES ZEROS.
-01 NewestEntry PIC 99999 VALUES ZEROS.
-01 EOF PIC A(1) VALUES "N".
-
-PROCEDURE DIVISION.
-    OPEN INPUT InputFile.
-        PERFORM UNTIL EOF EQUALS "Y"
-            READ InputFile INTO NewestEntry
-                AT END MOVE 'Y' TO EOF
-                NOT AT END PERFORM AddEntry
-        END-PERFORM
-    CLOSE InputFile.
-    DISPLAY "My final answer is " FileMaximum1.
-    DISPLAY "With second place being " FileMaximum2.
-    DISPLAY "With third place being " FileMaximum3.
-    COMPUTE Grandtotal = FileMaximum1 + FileMaximum2 + FileMaximum3.
-    DISPLAY "Coming to a grand total of " GrandTotal.
-    PERFORM Complete.
-
-AddEntry.
-    COMPUTE CurrentTotal = CurrentTotal + NewestEntry
-    IF NewestEntry EQUAL "00000"
-    THEN
-        IF CurrentTotal > FileMaximum1
-        THEN
-            MOVE FileMaximum2 TO FileMaximum3
-            MOVE FileMaximum1 TO FileMaximum2
-            MOVE CurrentTotal TO FileMaximum1
-        END-IF
-        IF CurrentTotal < FileMaximum1 AND CurrentTotal > FileMaximum2
-        THEN
-          MOVE FileMaximum2 TO FileMaximum3
-          MOVE CurrentTotal TO FileMaximum2
-        END-IF
-        IF CurrentTotal < FileMaximum2 AND CurrentTotal > FileMaximum3
-        THEN
-          MOVE CurrentTotal TO FileMaximum3
-        END-IF
-        MOVE ZEROS TO CurrentTotal
-    END-IF.
-
-Complete.
-    STOP RUN.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. R ALLEN.
+000040 INSTALLATION. SUPPLY-DEPT-DP.
+000050 DATE-WRITTEN. 12/01/22.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE      INIT  DESCRIPTION
+000110* 12/01/22  RA    ORIGINAL CALORIE MANIFEST TOTALLER.
+000120* 08/09/26  TJM   ADDED RANKED REPORT-FILE OUTPUT, TOP-N
+000130*                 CONFIGURABLE VIA DAYONETOPRANKCOUNT.
+000140* 08/09/26  TJM   TAGGED EACH RANKED TOTAL WITH ITS SOURCE BATCH
+000150*                 NUMBER SO A RANK CAN BE TRACED BACK TO AN ELF.
+000160* 08/09/26  TJM   ADDED NUMERIC EDIT ON EACH INPUT LINE, AN
+000170*                 EXCEPTION LISTING FOR REJECTS, AND A RUN-END
+000180*                 RECORD-COUNT/CONTROL-TOTAL RECONCILIATION
+000190*                 AGAINST AN OPERATOR CONTROL CARD FROM SYSIN.
+000200* 08/09/26  TJM   INPUTFILE NAME NO LONGER HARDCODED - TAKEN
+000210*                 FROM A SYSIN CARD OR THE INFILE ENVIRONMENT
+000220*                 VARIABLE, DEFAULTING TO INPUT1.TXT.
+000230* 08/09/26  TJM   INPUTFILE NOW CARRIES A HEADER AND TRAILER
+000240*                 RECORD (COPYBOOK CTLREC) SO A TAMPERED OR
+000250*                 TRUNCATED FEED IS CAUGHT BEFORE IT IS TRUSTED.
+000260* 08/09/26  TJM   ADDED MANIFEST-WIDE AGGREGATE STATISTICS (GRAND
+000270*                 SUM, BATCH COUNT, AVERAGE, MINIMUM) OVER EVERY
+000280*                 BATCH, NOT JUST THE TOP-N SURVIVORS.
+000285* 08/09/26  TJM   TOP-N TABLE NOW SIZED FROM DAYONETOPRANKCOUNT
+000286*                 (OCCURS DEPENDING ON) SO THE CUTOFF AND THE
+000287*                 TABLE CAN NEVER DRIFT OUT OF STEP; DROPPED THE
+000288*                 WRITE-ONLY ENTRYVALIDSWITCH; RENUMBERED
+000289*                 8100-WRITE-REPORT-LINE TO 8010 SO PARAGRAPH
+000290*                 NUMBERS CLIMB IN PHYSICAL ORDER.
+000291*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT InputFile ASSIGN TO DYNAMIC DL1-InputFileName
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350     SELECT ReportFile ASSIGN TO "report1.txt"
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT ExceptionFile ASSIGN TO "except1.txt"
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000390 
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  InputFile.
+000430 01  InputRecord             PIC X(20).
+000440 
+000450 FD  ExceptionFile.
+000460 01  ExceptionRecord.
+000470     05  ExceptionLineNumber PIC Z(6)9.
+000480     05  FILLER              PIC X(03) VALUE SPACES.
+000490     05  ExceptionRawData    PIC X(05).
+000500     05  FILLER              PIC X(03) VALUE SPACES.
+000510     05  ExceptionReason     PIC X(26)
+000520             VALUE "NON-NUMERIC ENTRY REJECTED".
+000530 
+000540 FD  ReportFile.
+000550 01  ReportRecord.
+000560     05  ReportRank          PIC Z9.
+000570     05  FILLER              PIC X(03) VALUE SPACES.
+000580     05  ReportTotal         PIC ZZZZZZZZ9.
+000590     05  FILLER              PIC X(03) VALUE SPACES.
+000600     05  ReportBatchLabel    PIC X(07) VALUE "BATCH #".
+000610     05  ReportBatch         PIC ZZZZ9.
+000620     05  FILLER              PIC X(14) VALUE SPACES.
+000630 
+000640 WORKING-STORAGE SECTION.
+000650*-----------------------------------------------------------------
+000660* TOP-N RANKING TABLE.  DAYONETOPRANKCOUNT CONTROLS HOW MANY
+000670* RANKS ARE KEPT AND REPORTED; 10 IS THE USUAL SUPPLY-DESK CUTOFF.
+000680*-----------------------------------------------------------------
+000690 01  DayOneTopRankCount      PIC 9(02) VALUE 10.
+000692 01  DL1-RankCountCard       PIC 9(02) VALUE ZERO.
+000700 01  DayOneTopTable.
+000710     05  DayOneTopEntry OCCURS 1 TO 50 TIMES
+000715             DEPENDING ON DayOneTopRankCount.
+000730         10  DayOneTopTotal  PIC 9(09) VALUE ZERO.
+000740         10  DayOneTopBatch  PIC 9(05) VALUE ZERO.
+000750 
+000760 01  GrandTotal              PIC 9(09) VALUE ZERO.
+000770 01  CurrentTotal            PIC 9(09) VALUE ZERO.
+000780 01  CurrentBatchNumber      PIC 9(05) VALUE ZERO COMP.
+000790 01  NewestEntry             PIC 9(05) VALUE ZERO.
+000800 01  RawInputLine            PIC X(05) VALUE SPACES.
+000802 01  DL1-RawToken            PIC X(05) VALUE SPACES.
+000804 01  DL1-Digit-Len           PIC 9(02) VALUE ZERO COMP.
+000810*-----------------------------------------------------------------
+000820* DAILY INPUT FILE NAME - NO LONGER A HARDCODED LITERAL.  TAKEN
+000830* FROM A SYSIN CARD IF SUPPLIED, ELSE THE INFILE ENVIRONMENT
+000840* VARIABLE (A DD-NAME STYLE OVERRIDE), ELSE THE INPUT1.TXT
+000850* DEFAULT SO OLDER JCL KEEPS WORKING UNCHANGED.
+000860*-----------------------------------------------------------------
+000870 01  DL1-InputFileName       PIC X(40) VALUE SPACES.
+000880 01  EOF                     PIC X(01) VALUE "N".
+000890     88  EndOfInputFile              VALUE "Y".
+000920
+000930 01  DL1-Scan-Idx            PIC 9(02) VALUE ZERO COMP.
+000940 01  DL1-Insert-Idx          PIC 9(02) VALUE ZERO COMP.
+000950 01  DL1-Shift-Idx           PIC 9(02) VALUE ZERO COMP.
+000960 01  DL1-Shift-Start         PIC 9(02) VALUE ZERO COMP.
+000970 01  DL1-Report-Idx          PIC 9(02) VALUE ZERO COMP.
+000975 01  DL1-Grand-Idx           PIC 9(02) VALUE ZERO COMP.
+000976 01  DL1-Grand-Rank-Limit    PIC 9(02) VALUE ZERO COMP.
+000980
+000990*-----------------------------------------------------------------
+001000* RUN-END RECONCILIATION AGAINST THE OPERATOR CONTROL CARD.
+001010*-----------------------------------------------------------------
+001020 01  DL1-Actual-Record-Count  PIC 9(07) VALUE ZERO COMP.
+001030 01  DL1-Actual-Control-Total PIC 9(09) VALUE ZERO COMP.
+001040 01  DL1-Expected-Record-Count  PIC 9(07) VALUE ZERO.
+001050 01  DL1-Expected-Control-Total PIC 9(09) VALUE ZERO.
+001060 01  DL1-Reconciliation-Switch  PIC X(01) VALUE "Y".
+001070     88  DL1-RunReconciles             VALUE "Y".
+001080 
+001090*-----------------------------------------------------------------
+001100* MANIFEST-WIDE AGGREGATE STATISTICS, KEPT ACROSS EVERY BATCH --
+001110* NOT JUST THE ONES THAT SURVIVE ONTO THE TOP-N TABLE.
+001120*-----------------------------------------------------------------
+001130 01  DL1-Manifest-Grand-Sum     PIC 9(10) VALUE ZERO COMP.
+001140 01  DL1-Manifest-Batch-Count   PIC 9(05) VALUE ZERO COMP.
+001150 01  DL1-Manifest-Minimum       PIC 9(09) VALUE ZERO.
+001160 01  DL1-Manifest-Average       PIC 9(09) VALUE ZERO.
+001170 
+001180*-----------------------------------------------------------------
+001190* HEADER/TRAILER CONTROL RECORDS (COPYBOOK CTLREC, SHARED WITH
+001200* DAY2) - VALIDATE THE FEED IS COMPLETE AND UNTAMPERED BEFORE THE
+001210* RUN TRUSTS ANYTHING IT COMPUTED FROM IT.
+001220*-----------------------------------------------------------------
+001230 COPY CTLREC.
+001240 
+001250 01  DL1-RawLine                PIC X(20) VALUE SPACES.
+001260 01  DL1-Expected-Feed-Type     PIC X(10) VALUE "MANIFEST".
+001270 01  DL1-Header-Seen-Switch     PIC X(01) VALUE "N".
+001280     88  DL1-HeaderWasSeen             VALUE "Y".
+001290 01  DL1-Header-Valid-Switch    PIC X(01) VALUE "Y".
+001300     88  DL1-HeaderIsValid             VALUE "Y".
+001310 01  DL1-Trailer-Seen-Switch    PIC X(01) VALUE "N".
+001320     88  DL1-TrailerWasSeen            VALUE "Y".
+001330 01  DL1-Trailer-Reconcile-Switch PIC X(01) VALUE "Y".
+001340     88  DL1-TrailerReconciles             VALUE "Y".
+001350 
+001360 PROCEDURE DIVISION.
+001370 0000-MAINLINE.
+001380     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001390     PERFORM 2000-PROCESS-INPUT THRU 2000-PROCESS-INPUT-EXIT
+001400         UNTIL EndOfInputFile.
+001410     PERFORM 8000-WRITE-REPORT THRU 8000-WRITE-REPORT-EXIT.
+001420     PERFORM 8050-SET-GRAND-TOTAL THRU 8050-SET-GRAND-TOTAL-EXIT.
+001430     PERFORM 8060-SET-MANIFEST-AVERAGE THRU
+001440             8060-SET-MANIFEST-AVERAGE-EXIT.
+001450     PERFORM 8500-RECONCILE-CONTROL-TOTALS THRU
+001460             8500-RECONCILE-CONTROL-TOTALS-EXIT.
+001470     PERFORM 9999-COMPLETE THRU 9999-COMPLETE-EXIT.
+001480 
+001490 1000-INITIALIZE.
+001500     PERFORM 1010-DETERMINE-INPUT-FILE-NAME THRU
+001510             1010-DETERMINE-INPUT-FILE-NAME-EXIT.
+001515     PERFORM 1020-DETERMINE-TOP-RANK-COUNT THRU
+001517             1020-DETERMINE-TOP-RANK-COUNT-EXIT.
+001520     DISPLAY "ENTER EXPECTED RECORD COUNT (CONTROL CARD) -".
+001530     ACCEPT DL1-Expected-Record-Count FROM SYSIN.
+001540     DISPLAY "ENTER EXPECTED CONTROL TOTAL (CONTROL CARD) -".
+001550     ACCEPT DL1-Expected-Control-Total FROM SYSIN.
+001560     OPEN INPUT InputFile.
+001570     OPEN OUTPUT ReportFile.
+001580     OPEN OUTPUT ExceptionFile.
+001590 1000-INITIALIZE-EXIT.
+001600     EXIT.
+001610 
+001620*-----------------------------------------------------------------
+001630* DETERMINE-INPUT-FILE-NAME - RESOLVE THE DAILY MANIFEST NAME
+001640* WITHOUT A MANUAL COPY-OVER-INPUT1.TXT STEP.
+001650*-----------------------------------------------------------------
+001660 1010-DETERMINE-INPUT-FILE-NAME.
+001670     DISPLAY "ENTER INPUT FILE NAME (BLANK = USE DEFAULT) -".
+001680     ACCEPT DL1-InputFileName FROM SYSIN.
+001690     IF DL1-InputFileName = SPACES
+001700         ACCEPT DL1-InputFileName FROM ENVIRONMENT "INFILE"
+001710     END-IF.
+001720     IF DL1-InputFileName = SPACES
+001730         MOVE "input1.txt" TO DL1-InputFileName
+001740     END-IF.
+001750 1010-DETERMINE-INPUT-FILE-NAME-EXIT.
+001760     EXIT.
+001770
+001772*-----------------------------------------------------------------
+001774* DETERMINE-TOP-RANK-COUNT - THE SUPPLY DESK CAN RAISE OR LOWER
+001776* HOW MANY RANKS ARE KEPT VIA A CONTROL CARD, THE SAME WAY THE
+001778* OTHER RUN-TIME KNOBS ON THIS PROGRAM ARE SET; BLANK (ZERO) OR
+001779* ANYTHING OUTSIDE THE TABLE'S 1-50 RANGE LEAVES THE 10-RANK
+001780* DEFAULT IN PLACE.
+001781*-----------------------------------------------------------------
+001782 1020-DETERMINE-TOP-RANK-COUNT.
+001784     DISPLAY "ENTER TOP-N RANK COUNT, 1-50 (BLANK = DEFAULT 10) -".
+001786     ACCEPT DL1-RankCountCard FROM SYSIN.
+001788     IF DL1-RankCountCard > ZERO AND DL1-RankCountCard NOT > 50
+001790         MOVE DL1-RankCountCard TO DayOneTopRankCount
+001792     END-IF.
+001794 1020-DETERMINE-TOP-RANK-COUNT-EXIT.
+001796     EXIT.
+001798
+001800 2000-PROCESS-INPUT.
+001802     READ InputFile INTO DL1-RawLine
+001804         AT END MOVE "Y" TO EOF
+001810         NOT AT END
+001820             PERFORM 2010-DISPATCH-INPUT-LINE THRU
+001830                     2010-DISPATCH-INPUT-LINE-EXIT
+001840     END-READ.
+001850 2000-PROCESS-INPUT-EXIT.
+001860     EXIT.
+001870 
+001880*-----------------------------------------------------------------
+001890* DISPATCH-INPUT-LINE - A LINE BEGINNING "H" OR "T" IS A CONTROL
+001900* RECORD FROM THE CTLREC COPYBOOK; ANY OTHER LINE IS MANIFEST
+001910* DATA.  RAWINPUTLINE IS BUILT ZERO-FILLED AND RIGHT-JUSTIFIED
+001912* BY HAND (DL1-RAWTOKEN/DL1-DIGIT-LEN BELOW) SO A SHORT CALORIE
+001914* VALUE OR A BLANK BATCH-BREAK LINE BOTH CLASSIFY AND CONVERT
+001916* THE SAME WAY A NUMERIC-PICTURE FD RECORD WOULD HAVE -- A
+001917* STRAIGHT ALPHANUMERIC MOVE OF AN EQUAL-LENGTH FIELD LEAVES THE
+001918* VALUE LEFT-JUSTIFIED, SO JUSTIFIED RIGHT ALONE DOES NOT HELP
+001919* HERE (IT ONLY ACTS WHEN SOURCE AND TARGET LENGTHS DIFFER).
+001920*-----------------------------------------------------------------
+001930 2010-DISPATCH-INPUT-LINE.
+001940     IF DL1-RawLine(1:1) = "H"
+001950         PERFORM 2020-VALIDATE-HEADER THRU
+001960                 2020-VALIDATE-HEADER-EXIT
+001970     ELSE
+001980         IF DL1-RawLine(1:1) = "T"
+001990             PERFORM 2030-VALIDATE-TRAILER THRU
+002000                     2030-VALIDATE-TRAILER-EXIT
+002010         ELSE
+002012             MOVE DL1-RawLine(1:5) TO DL1-RawToken
+002014             MOVE ZERO TO DL1-Digit-Len
+002016             INSPECT DL1-RawToken TALLYING DL1-Digit-Len
+002018                 FOR CHARACTERS BEFORE INITIAL SPACE
+002020             MOVE "00000" TO RawInputLine
+002022             IF DL1-Digit-Len > ZERO
+002024                 MOVE DL1-RawToken(1:DL1-Digit-Len) TO
+002026                     RawInputLine(6 - DL1-Digit-Len :
+002028                         DL1-Digit-Len)
+002030             END-IF
+002032             PERFORM 2050-VALIDATE-ENTRY THRU
+002040                     2050-VALIDATE-ENTRY-EXIT
+002050         END-IF
+002060     END-IF.
+002070 2010-DISPATCH-INPUT-LINE-EXIT.
+002080     EXIT.
+002090 
+002100*-----------------------------------------------------------------
+002110* VALIDATE-HEADER - CONFIRM THE FEED TYPE ON THE HEADER RECORD
+002120* MATCHES THE MANIFEST THIS PROGRAM EXPECTS TO READ.
+002130*-----------------------------------------------------------------
+002140 2020-VALIDATE-HEADER.
+002150     MOVE DL1-RawLine TO FeedHeaderRecord
+002160     MOVE "Y" TO DL1-Header-Seen-Switch
+002170     MOVE "Y" TO DL1-Header-Valid-Switch
+002180     IF FeedHeaderFeedType NOT = DL1-Expected-Feed-Type
+002190         MOVE "N" TO DL1-Header-Valid-Switch
+002200     END-IF.
+002210 2020-VALIDATE-HEADER-EXIT.
+002220     EXIT.
+002230 
+002240*-----------------------------------------------------------------
+002250* VALIDATE-TRAILER - RECONCILE THE TRAILER'S RECORD COUNT AND
+002260* CONTROL TOTAL AGAINST WHAT THIS RUN ACTUALLY PROCESSED.
+002270*-----------------------------------------------------------------
+002280 2030-VALIDATE-TRAILER.
+002290     MOVE DL1-RawLine TO FeedTrailerRecord
+002300     MOVE "Y" TO DL1-Trailer-Seen-Switch
+002310     MOVE "Y" TO DL1-Trailer-Reconcile-Switch
+002320     IF FeedTrailerRecordCount NOT = DL1-Actual-Record-Count
+002330         MOVE "N" TO DL1-Trailer-Reconcile-Switch
+002340     END-IF.
+002350     IF FeedTrailerControlTotal NOT = DL1-Actual-Control-Total
+002360         MOVE "N" TO DL1-Trailer-Reconcile-Switch
+002370     END-IF.
+002380 2030-VALIDATE-TRAILER-EXIT.
+002390     EXIT.
+002400 
+002410*-----------------------------------------------------------------
+002420* VALIDATE-ENTRY - REJECT NON-NUMERIC LINES TO THE EXCEPTION
+002430* LISTING INSTEAD OF LETTING THEM MISFEED CURRENTTOTAL.
+002440*-----------------------------------------------------------------
+002450 2050-VALIDATE-ENTRY.
+002460     ADD 1 TO DL1-Actual-Record-Count
+002480     IF RawInputLine IS NOT NUMERIC
+002500         PERFORM 2100-WRITE-EXCEPTION THRU
+002510                 2100-WRITE-EXCEPTION-EXIT
+002520     ELSE
+002530         MOVE RawInputLine TO NewestEntry
+002540         ADD NewestEntry TO DL1-Actual-Control-Total
+002550         PERFORM 3000-ADD-ENTRY THRU 3000-ADD-ENTRY-EXIT
+002560     END-IF.
+002570 2050-VALIDATE-ENTRY-EXIT.
+002580     EXIT.
+002590 
+002600 2100-WRITE-EXCEPTION.
+002610     MOVE SPACES TO ExceptionRecord
+002620     MOVE DL1-Actual-Record-Count TO ExceptionLineNumber
+002630     MOVE RawInputLine TO ExceptionRawData
+002640     MOVE "NON-NUMERIC ENTRY REJECTED" TO ExceptionReason
+002650     WRITE ExceptionRecord.
+002660 2100-WRITE-EXCEPTION-EXIT.
+002670     EXIT.
+002680 
+002690*-----------------------------------------------------------------
+002700* ADDENTRY - ACCUMULATE THE CURRENT BATCH AND, ON THE "00000"
+002710* BATCH-BREAK SENTINEL, RANK THE COMPLETED BATCH TOTAL.
+002720*-----------------------------------------------------------------
+002730 3000-ADD-ENTRY.
+002740     ADD NewestEntry TO CurrentTotal.
+002750     IF NewestEntry = ZERO
+002760         ADD 1 TO CurrentBatchNumber
+002770         PERFORM 3050-ACCUMULATE-MANIFEST-STATS THRU
+002780                 3050-ACCUMULATE-MANIFEST-STATS-EXIT
+002790         PERFORM 3100-RANK-BATCH-TOTAL THRU
+002800                 3100-RANK-BATCH-TOTAL-EXIT
+002810         MOVE ZERO TO CurrentTotal
+002820     END-IF.
+002830 3000-ADD-ENTRY-EXIT.
+002840     EXIT.
+002850 
+002860*-----------------------------------------------------------------
+002870* ACCUMULATE-MANIFEST-STATS - GRAND SUM, BATCH COUNT, AND RUNNING
+002880* MINIMUM OVER EVERY BATCH, NOT JUST THE TOP-N SURVIVORS.
+002890*-----------------------------------------------------------------
+002900 3050-ACCUMULATE-MANIFEST-STATS.
+002910     ADD 1 TO DL1-Manifest-Batch-Count
+002920     ADD CurrentTotal TO DL1-Manifest-Grand-Sum.
+002930     IF DL1-Manifest-Batch-Count = 1
+002940         MOVE CurrentTotal TO DL1-Manifest-Minimum
+002950     ELSE
+002960         IF CurrentTotal < DL1-Manifest-Minimum
+002970             MOVE CurrentTotal TO DL1-Manifest-Minimum
+002980         END-IF
+002990     END-IF.
+003000 3050-ACCUMULATE-MANIFEST-STATS-EXIT.
+003010     EXIT.
+003020 
+003030 3100-RANK-BATCH-TOTAL.
+003040     MOVE ZERO TO DL1-Insert-Idx
+003050     MOVE 1 TO DL1-Scan-Idx
+003060     PERFORM 3110-FIND-RANK-SLOT THRU 3110-FIND-RANK-SLOT-EXIT
+003070         UNTIL DL1-Scan-Idx > DayOneTopRankCount
+003080            OR DL1-Insert-Idx NOT = ZERO
+003090     IF DL1-Insert-Idx NOT = ZERO
+003100         COMPUTE DL1-Shift-Start = DayOneTopRankCount - 1
+003110         PERFORM 3120-SHIFT-RANK-DOWN THRU
+003120                 3120-SHIFT-RANK-DOWN-EXIT
+003130             VARYING DL1-Shift-Idx FROM DL1-Shift-Start BY -1
+003140             UNTIL DL1-Shift-Idx < DL1-Insert-Idx
+003150         MOVE CurrentTotal TO DayOneTopTotal(DL1-Insert-Idx)
+003160         MOVE CurrentBatchNumber TO DayOneTopBatch(DL1-Insert-Idx)
+003170     END-IF.
+003180 3100-RANK-BATCH-TOTAL-EXIT.
+003190     EXIT.
+003200 
+003210 3110-FIND-RANK-SLOT.
+003220     IF CurrentTotal > DayOneTopTotal(DL1-Scan-Idx)
+003230         MOVE DL1-Scan-Idx TO DL1-Insert-Idx
+003240     ELSE
+003250         ADD 1 TO DL1-Scan-Idx
+003260     END-IF.
+003270 3110-FIND-RANK-SLOT-EXIT.
+003280     EXIT.
+003290 
+003300 3120-SHIFT-RANK-DOWN.
+003310     MOVE DayOneTopTotal(DL1-Shift-Idx)
+003320         TO DayOneTopTotal(DL1-Shift-Idx + 1)
+003330     MOVE DayOneTopBatch(DL1-Shift-Idx)
+003340         TO DayOneTopBatch(DL1-Shift-Idx + 1).
+003350 3120-SHIFT-RANK-DOWN-EXIT.
+003360     EXIT.
+003370 
+003380*-----------------------------------------------------------------
+003390* WRITE ONE REPORT LINE PER RETAINED RANK.
+003400*-----------------------------------------------------------------
+003410 8000-WRITE-REPORT.
+003420     PERFORM 8010-WRITE-REPORT-LINE THRU
+003430             8010-WRITE-REPORT-LINE-EXIT
+003440         VARYING DL1-Report-Idx FROM 1 BY 1
+003450         UNTIL DL1-Report-Idx > DayOneTopRankCount.
+003460 8000-WRITE-REPORT-EXIT.
+003470     EXIT.
+003480
+003490 8010-WRITE-REPORT-LINE.
+003500     MOVE SPACES TO ReportRecord
+003510     MOVE DL1-Report-Idx TO ReportRank
+003520     MOVE DayOneTopTotal(DL1-Report-Idx) TO ReportTotal
+003530     MOVE "BATCH #" TO ReportBatchLabel
+003540     MOVE DayOneTopBatch(DL1-Report-Idx) TO ReportBatch
+003550     WRITE ReportRecord.
+003560 8010-WRITE-REPORT-LINE-EXIT.
+003570     EXIT.
+003580 
+003590 8050-SET-GRAND-TOTAL.
+003592     MOVE ZERO TO GrandTotal.
+003594     MOVE 3 TO DL1-Grand-Rank-Limit.
+003596     IF DayOneTopRankCount < 3
+003598         MOVE DayOneTopRankCount TO DL1-Grand-Rank-Limit
+003600     END-IF.
+003605     PERFORM 8055-ADD-RANK-TO-GRAND-TOTAL THRU
+003607             8055-ADD-RANK-TO-GRAND-TOTAL-EXIT
+003609         VARYING DL1-Grand-Idx FROM 1 BY 1
+003611             UNTIL DL1-Grand-Idx > DL1-Grand-Rank-Limit.
+003620 8050-SET-GRAND-TOTAL-EXIT.
+003630     EXIT.
+003640
+003642*-----------------------------------------------------------------
+003644* ADD-RANK-TO-GRAND-TOTAL - ACCUMULATE ONE RANK SLOT'S TOTAL INTO
+003646* GRANDTOTAL, NEVER GOING PAST DAYONETOPRANKCOUNT'S CURRENT TABLE
+003648* SIZE EVEN WHEN THE CONFIGURABLE CUTOFF IS SET BELOW 3.
+003649*-----------------------------------------------------------------
+003650 8055-ADD-RANK-TO-GRAND-TOTAL.
+003652     ADD DayOneTopTotal(DL1-Grand-Idx) TO GrandTotal.
+003654 8055-ADD-RANK-TO-GRAND-TOTAL-EXIT.
+003656     EXIT.
+003658
+003662*-----------------------------------------------------------------
+003664* SET-MANIFEST-AVERAGE - AVERAGE BATCH TOTAL OVER THE WHOLE
+003670* MANIFEST, FOR THE AGGREGATE STATISTICS ON THE RUN-END DISPLAY.
+003680*-----------------------------------------------------------------
+003690 8060-SET-MANIFEST-AVERAGE.
+003700     IF DL1-Manifest-Batch-Count > ZERO
+003710         DIVIDE DL1-Manifest-Grand-Sum BY DL1-Manifest-Batch-Count
+003720             GIVING DL1-Manifest-Average
+003730     END-IF.
+003740 8060-SET-MANIFEST-AVERAGE-EXIT.
+003750     EXIT.
+003760 
+003770*-----------------------------------------------------------------
+003780* RECONCILE-CONTROL-TOTALS - CONFIRM THE RUN PROCESSED EVERY
+003790* LINE IT WAS SUPPOSED TO, AGAINST THE OPERATOR CONTROL CARD.
+003800*-----------------------------------------------------------------
+003810 8500-RECONCILE-CONTROL-TOTALS.
+003820     MOVE "Y" TO DL1-Reconciliation-Switch
+003830     IF DL1-Actual-Record-Count NOT = DL1-Expected-Record-Count
+003840         MOVE "N" TO DL1-Reconciliation-Switch
+003850     END-IF.
+003860     IF DL1-Actual-Control-Total NOT = DL1-Expected-Control-Total
+003870         MOVE "N" TO DL1-Reconciliation-Switch
+003880     END-IF.
+003890 8500-RECONCILE-CONTROL-TOTALS-EXIT.
+003900     EXIT.
+003910 
+003920 9999-COMPLETE.
+003930     CLOSE InputFile.
+003940     CLOSE ReportFile.
+003950     CLOSE ExceptionFile.
+003960     DISPLAY "ACTUAL RECORD COUNT ...... "
+003970             DL1-Actual-Record-Count.
+003980     DISPLAY "EXPECTED RECORD COUNT .... "
+003990             DL1-Expected-Record-Count.
+004000     DISPLAY "ACTUAL CONTROL TOTAL ..... "
+004010             DL1-Actual-Control-Total.
+004020     DISPLAY "EXPECTED CONTROL TOTAL ... "
+004030             DL1-Expected-Control-Total.
+004040     IF DL1-RunReconciles
+004050         DISPLAY "CONTROL TOTALS RECONCILE - RUN IS COMPLETE."
+004060     ELSE
+004070         DISPLAY "*** CONTROL TOTALS DO NOT RECONCILE ***"
+004080     END-IF.
+004090     IF NOT DL1-HeaderWasSeen
+004100         DISPLAY "*** NO HEADER RECORD FOUND IN INPUTFILE ***"
+004110     ELSE
+004120         IF NOT DL1-HeaderIsValid
+004130             DISPLAY "*** HEADER FEED TYPE DOES NOT MATCH "
+004140                     "MANIFEST ***"
+004150         END-IF
+004160     END-IF.
+004170     IF NOT DL1-TrailerWasSeen
+004180         DISPLAY "*** NO TRAILER RECORD FOUND IN INPUTFILE ***"
+004190     ELSE
+004200         IF DL1-TrailerReconciles
+004210             DISPLAY "TRAILER RECONCILES WITH ACTUAL FILE "
+004220                     "CONTENT."
+004230         ELSE
+004240             DISPLAY "*** TRAILER DOES NOT RECONCILE - FEED MAY "
+004250                     "BE TAMPERED OR TRUNCATED ***"
+004260         END-IF
+004270     END-IF.
+004280     DISPLAY "RANKED MANIFEST REPORT WRITTEN TO REPORT1.TXT".
+004285     IF DayOneTopRankCount >= 1
+004286         DISPLAY "TOP BATCH TOTAL .......... " DayOneTopTotal(1)
+004287                 " (BATCH #" DayOneTopBatch(1) ")"
+004288     END-IF.
+004290     IF DayOneTopRankCount >= 2
+004292         DISPLAY "SECOND PLACE BATCH TOTAL . " DayOneTopTotal(2)
+004294                 " (BATCH #" DayOneTopBatch(2) ")"
+004296     END-IF.
+004310     IF DayOneTopRankCount >= 3
+004312         DISPLAY "THIRD PLACE BATCH TOTAL .. " DayOneTopTotal(3)
+004314                 " (BATCH #" DayOneTopBatch(3) ")"
+004316     END-IF.
+004350     DISPLAY "GRAND TOTAL (TOP " DL1-Grand-Rank-Limit
+004352             ") ...... " GrandTotal.
+004360     DISPLAY "MANIFEST GRAND SUM (ALL BATCHES) "
+004370             DL1-Manifest-Grand-Sum.
+004380     DISPLAY "MANIFEST BATCH COUNT ..... "
+004390             DL1-Manifest-Batch-Count.
+004400     DISPLAY "MANIFEST AVERAGE BATCH .... "
+004410             DL1-Manifest-Average.
+004420     DISPLAY "MANIFEST MINIMUM BATCH .... "
+004430             DL1-Manifest-Minimum.
+004440     STOP RUN.
+004450 9999-COMPLETE-EXIT.
+004460     EXIT.
